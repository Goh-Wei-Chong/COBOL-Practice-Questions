@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CalcSummary.
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * End-of-day reconciliation report over IterCalc's output -
+      * reads CALC-TRANS-FILE, CALC-AUDIT-LOG and CALC-EXCEPTION-FILE
+      * and produces a one-page summary broken down by operator.
+      * Record layouts widened in step with IterCalc's COMP-3 fields.
+      * CALC-TRANS-RECORD now comes from the shared CALCREC copybook
+      * instead of being redefined here.
+      * WS-OVERALL-MIN/WS-OVERALL-MAX now default to VALUE ZERO so an
+      * all-rejected run (no audit records at all) still has defined
+      * content to edit and print on the MINIMUM/MAXIMUM RESULT lines.
+      * Every OPEN now checks its FILE STATUS and aborts the run on
+      * anything but '00', instead of reading or writing against a
+      * file that never opened.
+      * ADD CA-RESULT TO WS-OP-SUM now has an ON SIZE ERROR clause, so
+      * a per-operator total that overflows WS-OP-SUM is reported and
+      * stops the run instead of silently wrapping and corrupting the
+      * reconciliation report's TOTAL figures.
+      * CALC-AUDIT-RECORD/CALC-EXCEPTION-RECORD now come from the
+      * shared CALCAUD/CALCEXC copybooks instead of being redefined
+      * here, matching CALC-TRANS-RECORD's move to CALCREC.
+      * WS-EDIT-SUM/WS-EDIT-RESULT widened to -(17)9/-(15)9 - a
+      * floating '-' picture only has as many digit positions as '-'
+      * symbols once the sign takes one for a negative value, so the
+      * old -(16)9/-(14)9 pictures were one digit short of WS-OP-SUM
+      * (S9(17)) and WS-OVERALL-MIN/MAX (S9(15)).
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CALC-TRANS-FILE ASSIGN TO 'CALCTRAN'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-STATUS.
+               SELECT CALC-AUDIT-LOG ASSIGN TO 'CALCAUDT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+               SELECT CALC-EXCEPTION-FILE ASSIGN TO 'CALCEXCP'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPTION-STATUS.
+               SELECT CALC-SUMMARY-RPT ASSIGN TO 'CALCSUMM'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-SUMMARY-STATUS.
+
+       DATA DIVISION.
+           FILE SECTION.
+           FD  CALC-TRANS-FILE
+               RECORD CONTAINS 33 CHARACTERS.
+           COPY CALCREC.
+
+           FD  CALC-AUDIT-LOG
+               RECORD CONTAINS 83 CHARACTERS.
+           COPY CALCAUD.
+
+           FD  CALC-EXCEPTION-FILE
+               RECORD CONTAINS 65 CHARACTERS.
+           COPY CALCEXC.
+
+           FD  CALC-SUMMARY-RPT
+               RECORD CONTAINS 80 CHARACTERS.
+           01  SUMMARY-LINE PIC X(80).
+
+           WORKING-STORAGE SECTION.
+           01 WS-TRANS-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-EXCEPTION-STATUS PIC X(2).
+           01 WS-SUMMARY-STATUS PIC X(2).
+           01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+               88 WS-END-OF-FILE VALUE 'Y'.
+
+           01 WS-TRANS-COUNT PIC 9(9) VALUE 0.
+           01 WS-REJECT-COUNT PIC 9(9) VALUE 0.
+           01 WS-PROCESSED-COUNT PIC 9(9) VALUE 0.
+
+           01 WS-OPERATOR-TOTALS.
+               05 WS-OP-TOTAL OCCURS 7 TIMES INDEXED BY OP-IDX.
+                   10 WS-OP-CODE PIC X(3).
+                   10 WS-OP-COUNT PIC 9(9) VALUE ZERO.
+                   10 WS-OP-SUM PIC S9(17) VALUE ZERO.
+
+           01 WS-OVERALL-MIN PIC S9(15) VALUE ZERO.
+           01 WS-OVERALL-MAX PIC S9(15) VALUE ZERO.
+           01 WS-FIRST-RESULT-SWITCH PIC X(1) VALUE 'Y'.
+               88 WS-FIRST-RESULT VALUE 'Y'.
+
+           01 WS-REPORT-LINE PIC X(80).
+           01 WS-EDIT-COUNT PIC ZZZZZZZZ9.
+           01 WS-EDIT-SUM PIC -(17)9.
+           01 WS-EDIT-RESULT PIC -(15)9.
+
+       PROCEDURE DIVISION.
+           A-PARA.
+           MOVE '+' TO WS-OP-CODE(1).
+           MOVE '-' TO WS-OP-CODE(2).
+           MOVE '*' TO WS-OP-CODE(3).
+           MOVE '/' TO WS-OP-CODE(4).
+           MOVE 'MOD' TO WS-OP-CODE(5).
+           MOVE 'EXP' TO WS-OP-CODE(6).
+           MOVE 'PCT' TO WS-OP-CODE(7).
+
+           OPEN INPUT CALC-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-TRANS-FILE OPEN FAILED, STATUS='
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM B-PARA-COUNT-TRANS WITH TEST BEFORE
+               UNTIL WS-END-OF-FILE.
+           CLOSE CALC-TRANS-FILE.
+
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT CALC-EXCEPTION-FILE.
+           IF WS-EXCEPTION-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-EXCEPTION-FILE OPEN FAILED, STATUS='
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM C-PARA-COUNT-EXCEPTIONS WITH TEST BEFORE
+               UNTIL WS-END-OF-FILE.
+           CLOSE CALC-EXCEPTION-FILE.
+
+           MOVE 'N' TO WS-EOF-SWITCH.
+           OPEN INPUT CALC-AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-AUDIT-LOG OPEN FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM D-PARA-SUMMARIZE-AUDIT WITH TEST BEFORE
+               UNTIL WS-END-OF-FILE.
+           CLOSE CALC-AUDIT-LOG.
+
+           OPEN OUTPUT CALC-SUMMARY-RPT.
+           IF WS-SUMMARY-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-SUMMARY-RPT OPEN FAILED, STATUS='
+                   WS-SUMMARY-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM E-PARA-WRITE-REPORT.
+           CLOSE CALC-SUMMARY-RPT.
+           STOP RUN.
+
+           B-PARA-COUNT-TRANS.
+           READ CALC-TRANS-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END ADD 1 TO WS-TRANS-COUNT
+           END-READ.
+
+           C-PARA-COUNT-EXCEPTIONS.
+           READ CALC-EXCEPTION-FILE
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END ADD 1 TO WS-REJECT-COUNT
+           END-READ.
+
+           D-PARA-SUMMARIZE-AUDIT.
+           READ CALC-AUDIT-LOG INTO CALC-AUDIT-RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END PERFORM D1-PARA-ACCUMULATE
+           END-READ.
+
+           D1-PARA-ACCUMULATE.
+           ADD 1 TO WS-PROCESSED-COUNT.
+           PERFORM D2-PARA-ADD-OP-TOTAL
+               VARYING OP-IDX FROM 1 BY 1 UNTIL OP-IDX > 7.
+
+           IF WS-FIRST-RESULT THEN
+               MOVE CA-RESULT TO WS-OVERALL-MIN
+               MOVE CA-RESULT TO WS-OVERALL-MAX
+               MOVE 'N' TO WS-FIRST-RESULT-SWITCH
+           ELSE
+               IF CA-RESULT < WS-OVERALL-MIN THEN
+                   MOVE CA-RESULT TO WS-OVERALL-MIN
+               END-IF
+               IF CA-RESULT > WS-OVERALL-MAX THEN
+                   MOVE CA-RESULT TO WS-OVERALL-MAX
+               END-IF
+           END-IF.
+
+           D2-PARA-ADD-OP-TOTAL.
+           IF WS-OP-CODE(OP-IDX) = CA-OPERATOR THEN
+               ADD 1 TO WS-OP-COUNT(OP-IDX)
+               ADD CA-RESULT TO WS-OP-SUM(OP-IDX)
+                   ON SIZE ERROR
+                       DISPLAY 'OPERATOR TOTAL OVERFLOW FOR '
+                           WS-OP-CODE(OP-IDX)
+                       STOP RUN
+               END-ADD
+           END-IF.
+
+           E-PARA-WRITE-REPORT.
+           MOVE 'ITERCALC END-OF-DAY RECONCILIATION REPORT'
+               TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-TRANS-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'TRANSACTIONS SUBMITTED : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-PROCESSED-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'CALCULATIONS PROCESSED : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-REJECT-COUNT TO WS-EDIT-COUNT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'TRANSACTIONS REJECTED   : ' WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           IF WS-TRANS-COUNT = WS-PROCESSED-COUNT + WS-REJECT-COUNT
+           THEN
+               MOVE 'RECONCILIATION          : BALANCED'
+                   TO SUMMARY-LINE
+           ELSE
+               MOVE 'RECONCILIATION          : OUT OF BALANCE'
+                   TO SUMMARY-LINE
+           END-IF.
+           WRITE SUMMARY-LINE.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE 'BREAKDOWN BY OPERATOR' TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           PERFORM F-PARA-WRITE-OP-LINE
+               VARYING OP-IDX FROM 1 BY 1 UNTIL OP-IDX > 7.
+
+           MOVE SPACES TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE WS-OVERALL-MIN TO WS-EDIT-RESULT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'MINIMUM RESULT : ' WS-EDIT-RESULT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           MOVE WS-OVERALL-MAX TO WS-EDIT-RESULT.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'MAXIMUM RESULT : ' WS-EDIT-RESULT
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+
+           F-PARA-WRITE-OP-LINE.
+           MOVE WS-OP-COUNT(OP-IDX) TO WS-EDIT-COUNT.
+           MOVE WS-OP-SUM(OP-IDX) TO WS-EDIT-SUM.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING 'OPERATOR ' WS-OP-CODE(OP-IDX)
+               ' COUNT ' WS-EDIT-COUNT
+               ' TOTAL ' WS-EDIT-SUM
+               DELIMITED BY SIZE INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.

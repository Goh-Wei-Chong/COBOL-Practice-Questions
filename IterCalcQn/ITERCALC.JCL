@@ -0,0 +1,40 @@
+//ITERCALC JOB (ACCTNO),'CALC BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,RESTART=STEP010
+//*
+//* Scheduled run of IterCalc against the day's calculation
+//* transactions. STEP010 does the work; if the job abends or is
+//* cancelled mid-run, resubmitting with RESTART=STEP010 (or letting
+//* the scheduler's automatic restart do it) re-enters IterCalc,
+//* which finds its own place in CALCTRAN from CALCCKPT and resumes
+//* after the last checkpointed transaction instead of reprocessing
+//* the whole file.
+//*
+//STEP010  EXEC PGM=ITERCALC
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCTRAN DD   DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//* CALCRSLT/CALCEXCP/CALCAUDT/CALCCKPT are positioned by IterCalc's
+//* own OPEN OUTPUT/OPEN EXTEND logic (it decides fresh-file vs.
+//* restart by reading CALCCKPT itself) - DISP=OLD here so JCL-level
+//* DISP=MOD positioning can't override that and silently turn an
+//* intended OPEN OUTPUT into an append, or an intended single
+//* checkpoint record into a growing history that F-PARA-CHECK-
+//* RESTART's one unconditional READ would then read the wrong
+//* (oldest) record from. This means CALCRSLT/CALCEXCP/CALCAUDT/
+//* CALCCKPT must already exist before this job's first-ever run -
+//* see the one-time PROD.CALC.BOOTSTRAP job that allocates all
+//* four with DISP=(NEW,CATLG,CATLG) and zero records.
+//CALCRSLT DD   DSN=PROD.CALC.RESULT,DISP=(OLD,CATLG,CATLG)
+//CALCEXCP DD   DSN=PROD.CALC.EXCEPTION,DISP=(OLD,CATLG,CATLG)
+//CALCAUDT DD   DSN=PROD.CALC.AUDITLOG,DISP=(OLD,CATLG,CATLG)
+//CALCCKPT DD   DSN=PROD.CALC.CHECKPT,DISP=(OLD,CATLG,CATLG)
+//SYSIN    DD   DUMMY
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CALCSUMM,COND=(0,NE)
+//STEPLIB  DD   DSN=PROD.CALC.LOADLIB,DISP=SHR
+//CALCTRAN DD   DSN=PROD.CALC.TRANS.DAILY,DISP=SHR
+//CALCAUDT DD   DSN=PROD.CALC.AUDITLOG,DISP=SHR
+//CALCEXCP DD   DSN=PROD.CALC.EXCEPTION,DISP=SHR
+//CALCSUMM DD   DSN=PROD.CALC.SUMMARY,DISP=(MOD,CATLG,CATLG)
+//SYSOUT   DD   SYSOUT=*

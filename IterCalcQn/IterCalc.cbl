@@ -1,37 +1,366 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. IterCalc.
-       
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * Batch conversion - calcs are now read from CALC-TRANS-FILE
+      * instead of being keyed in at the terminal, and each result
+      * is written to CALC-RESULT-FILE for an overnight run.
+      * Invalid operators and divide-by-zero transactions are now
+      * rejected to CALC-EXCEPTION-FILE instead of abending the run
+      * or posting a stale WS-RESULT.
+      * Every calc that posts a result now also appends a timestamped
+      * record to CALC-AUDIT-LOG so results can be reconciled later;
+      * rejected and overflowed transactions get an exception record
+      * only, not an audit record.
+      * A-PARA now checkpoints its transaction position to
+      * CALC-CHECKPOINT-FILE so a restart resumes after the last
+      * completed calc instead of reprocessing the whole batch.
+      * Numeric working fields widened to COMP-3 with room for real
+      * transaction volumes, and every arithmetic statement now has
+      * an ON SIZE ERROR clause that routes overflow to the
+      * exception file instead of posting a truncated WS-RESULT.
+      * WS-OPERATOR widened to a three-character code so it can
+      * also carry MOD (remainder), EXP (exponentiation) and PCT
+      * (percentage) alongside the original single-character codes.
+      * CALC-TRANS-RECORD now comes from the shared CALCREC copybook
+      * instead of being redefined here, so IterCalc and CalcSummary
+      * can't drift out of step on the transaction layout.
+      * WS-CHECKPOINT-INTERVAL dropped from 500 to 1 - checkpointing
+      * only every Nth transaction left a gap where transactions
+      * after the last checkpoint but before an abend had already
+      * posted result/audit records that restart would post again.
+      * Checkpointing every transaction keeps CALCCKPT's position in
+      * lock-step with what has actually been written.
+      * Every OPEN and WRITE against CALCTRAN/CALCRSLT/CALCEXCP/
+      * CALCAUDT/CALCCKPT now checks its FILE STATUS and aborts the
+      * run on anything but '00', instead of reading or writing
+      * against a file that never opened.
+      * WS-TRANS-POSITION dropped - it always carried the same value
+      * as WS-CNT (one transaction read per WS-CNT increment, no
+      * other reads), so CALC-CHECKPOINT-RECORD now checkpoints a
+      * single CK-LAST-CNT field instead of two fields tracking one
+      * number.
+      * EXP with a zero first number and a negative second number is
+      * a division by zero (0 ** -n = 1 / 0 ** n) that GnuCOBOL's
+      * ON SIZE ERROR does not catch, so it is now rejected up front
+      * in C-PARA alongside the other divide-by-zero cases instead
+      * of silently posting a result of zero.
+      * C-PARA's EXP check broadened from just a zero first number to
+      * any first number outside {-1, 1} paired with a negative second
+      * number - a negative exponent on a base other than -1, 0, or 1
+      * truncates to a fractional value COMP-3 can't represent, which
+      * ON SIZE ERROR also does not catch, so it is rejected the same
+      * way as the zero-base case instead of posting a rounded-to-zero
+      * result.
+      * CALC-AUDIT-RECORD and CALC-EXCEPTION-RECORD now come from the
+      * shared CALCAUD/CALCEXC copybooks instead of being redefined
+      * here, the same way CALC-TRANS-RECORD already comes from
+      * CALCREC, so none of the three shared layouts can drift between
+      * IterCalc and CalcSummary.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT CALC-TRANS-FILE ASSIGN TO 'CALCTRAN'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-TRANS-STATUS.
+               SELECT CALC-RESULT-FILE ASSIGN TO 'CALCRSLT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-RESULT-STATUS.
+               SELECT CALC-EXCEPTION-FILE ASSIGN TO 'CALCEXCP'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-EXCEPTION-STATUS.
+               SELECT CALC-AUDIT-LOG ASSIGN TO 'CALCAUDT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-AUDIT-STATUS.
+               SELECT CALC-CHECKPOINT-FILE ASSIGN TO 'CALCCKPT'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CHECKPOINT-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  CALC-TRANS-FILE
+               RECORD CONTAINS 33 CHARACTERS.
+           COPY CALCREC.
+
+           FD  CALC-RESULT-FILE
+               RECORD CONTAINS 48 CHARACTERS.
+           01  CALC-RESULT-RECORD.
+               05 CR-FIRSTNUMBER PIC S9(15).
+               05 CR-SECONDNUMBER PIC S9(15).
+               05 CR-OPERATOR PIC X(3).
+               05 CR-RESULT PIC S9(15).
+
+           FD  CALC-EXCEPTION-FILE
+               RECORD CONTAINS 65 CHARACTERS.
+           COPY CALCEXC.
+
+           FD  CALC-AUDIT-LOG
+               RECORD CONTAINS 83 CHARACTERS.
+           COPY CALCAUD.
+
+           FD  CALC-CHECKPOINT-FILE
+               RECORD CONTAINS 9 CHARACTERS.
+           01  CALC-CHECKPOINT-RECORD.
+               05 CK-LAST-CNT PIC 9(9).
+
            WORKING-STORAGE SECTION.
            01 WS-CNT PIC 9(9) VALUE 0.
-           01 WS-CALC PIC 9(9).
-           01 WS-FIRSTNUMBER PIC S9(9).
-           01 WS-SECONDNUMBER PIC S9(9).
-           01 WS-OPERATOR PIC X(1).
-           01 WS-RESULT PIC S9(9).
-       
+           01 WS-FIRSTNUMBER PIC S9(15) COMP-3.
+           01 WS-SECONDNUMBER PIC S9(15) COMP-3.
+           01 WS-OPERATOR PIC X(3).
+           01 WS-RESULT PIC S9(15) COMP-3.
+           01 WS-TRANS-STATUS PIC X(2).
+           01 WS-RESULT-STATUS PIC X(2).
+           01 WS-EXCEPTION-STATUS PIC X(2).
+           01 WS-AUDIT-STATUS PIC X(2).
+           01 WS-CHECKPOINT-STATUS PIC X(2).
+           01 WS-CURRENT-TIMESTAMP PIC X(26).
+           01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+               88 WS-END-OF-TRANS VALUE 'Y'.
+           01 WS-VALID-SWITCH PIC X(1) VALUE 'Y'.
+               88 WS-TRANS-VALID VALUE 'Y'.
+           01 WS-OVERFLOW-SWITCH PIC X(1) VALUE 'N'.
+               88 WS-IS-OVERFLOW VALUE 'Y'.
+           01 WS-CHECKPOINT-INTERVAL PIC 9(9) VALUE 1.
+           01 WS-MOD-QUOTIENT PIC S9(15) COMP-3.
+           01 WS-RESTART-SWITCH PIC X(1) VALUE 'N'.
+               88 WS-IS-RESTART VALUE 'Y'.
+
        PROCEDURE DIVISION.
            A-PARA.
-           DISPLAY 'Enter the number of calcs required : 'ACCEPT WS-CALC.
-           PERFORM B-PARA WITH TEST BEFORE UNTIL WS-CNT=WS-CALC.
+           PERFORM F-PARA-CHECK-RESTART.
+           OPEN INPUT CALC-TRANS-FILE.
+           IF WS-TRANS-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-TRANS-FILE OPEN FAILED, STATUS='
+                   WS-TRANS-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM G-PARA-SKIP-PROCESSED WS-CNT TIMES.
+           IF WS-IS-RESTART THEN
+               OPEN EXTEND CALC-RESULT-FILE
+               OPEN EXTEND CALC-EXCEPTION-FILE
+               OPEN EXTEND CALC-AUDIT-LOG
+           ELSE
+               OPEN OUTPUT CALC-RESULT-FILE
+               OPEN OUTPUT CALC-EXCEPTION-FILE
+               OPEN OUTPUT CALC-AUDIT-LOG
+           END-IF.
+           IF WS-RESULT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-RESULT-FILE OPEN FAILED, STATUS='
+                   WS-RESULT-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-EXCEPTION-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-EXCEPTION-FILE OPEN FAILED, STATUS='
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-AUDIT-LOG OPEN FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM B-PARA WITH TEST BEFORE UNTIL WS-END-OF-TRANS.
+           CLOSE CALC-TRANS-FILE CALC-RESULT-FILE CALC-EXCEPTION-FILE
+                 CALC-AUDIT-LOG.
+           PERFORM I-PARA-RESET-CHECKPOINT.
            STOP RUN.
 
+           F-PARA-CHECK-RESTART.
+           OPEN INPUT CALC-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = '00' THEN
+               READ CALC-CHECKPOINT-FILE INTO CALC-CHECKPOINT-RECORD
+                   AT END CONTINUE
+               END-READ
+               IF CK-LAST-CNT > 0 THEN
+                   MOVE CK-LAST-CNT TO WS-CNT
+                   MOVE 'Y' TO WS-RESTART-SWITCH
+               END-IF
+               CLOSE CALC-CHECKPOINT-FILE
+           END-IF.
+
+           G-PARA-SKIP-PROCESSED.
+           READ CALC-TRANS-FILE INTO CALC-TRANS-RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+
            B-PARA.
-           DISPLAY 'Enter First Number : 'ACCEPT WS-FIRSTNUMBER.
-           DISPLAY 'Enter Second Number : 'ACCEPT WS-SECONDNUMBER.
-           DISPLAY 'Enter Operator : 'ACCEPT WS-OPERATOR.
-           
-           IF WS-OPERATOR = '+' THEN
-           ADD WS-FIRSTNUMBER TO WS-SECONDNUMBER GIVING WS-RESULT.
-           
-           IF WS-OPERATOR = '-' THEN
-           SUBTRACT WS-SECONDNUMBER FROM WS-FIRSTNUMBER GIVING WS-RESULT.
-
-           IF WS-OPERATOR = '*' THEN
-           MULTIPLY WS-FIRSTNUMBER BY WS-SECONDNUMBER GIVING WS-RESULT.
-
-           IF WS-OPERATOR = '/' THEN
-           DIVIDE WS-FIRSTNUMBER BY WS-SECONDNUMBER GIVING WS-RESULT.
-
-           DISPLAY 'Result is 'WS-RESULT.
-           ADD 1 TO WS-CNT.
\ No newline at end of file
+           READ CALC-TRANS-FILE INTO CALC-TRANS-RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END PERFORM C-PARA
+           END-READ.
+
+           C-PARA.
+           MOVE CT-FIRSTNUMBER TO WS-FIRSTNUMBER.
+           MOVE CT-SECONDNUMBER TO WS-SECONDNUMBER.
+           MOVE CT-OPERATOR TO WS-OPERATOR.
+           MOVE 'Y' TO WS-VALID-SWITCH.
+           ADD 1 TO WS-CNT.
+
+           EVALUATE WS-OPERATOR
+               WHEN '+  '
+               WHEN '-  '
+               WHEN '*  '
+                   CONTINUE
+               WHEN '/  '
+               WHEN 'MOD'
+               WHEN 'PCT'
+                   IF WS-SECONDNUMBER = 0 THEN
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       PERFORM D-PARA-REJECT-DIVZERO
+                   END-IF
+               WHEN 'EXP'
+                   IF WS-SECONDNUMBER < 0
+                       AND WS-FIRSTNUMBER NOT = 1
+                       AND WS-FIRSTNUMBER NOT = -1 THEN
+                       MOVE 'N' TO WS-VALID-SWITCH
+                       PERFORM D-PARA-REJECT-DIVZERO
+                   END-IF
+               WHEN OTHER
+                   MOVE 'N' TO WS-VALID-SWITCH
+                   PERFORM D-PARA-REJECT-OPERATOR
+           END-EVALUATE.
+
+           IF WS-TRANS-VALID THEN
+               PERFORM E-PARA-CALCULATE
+           END-IF.
+
+           IF FUNCTION MOD(WS-CNT WS-CHECKPOINT-INTERVAL) = 0 THEN
+               PERFORM J-PARA-WRITE-CHECKPOINT
+           END-IF.
+
+           D-PARA-REJECT-OPERATOR.
+           MOVE WS-FIRSTNUMBER TO CE-FIRSTNUMBER.
+           MOVE WS-SECONDNUMBER TO CE-SECONDNUMBER.
+           MOVE WS-OPERATOR TO CE-OPERATOR.
+           MOVE 'IO' TO CE-REASON-CODE.
+           MOVE 'INVALID OPERATOR' TO CE-REASON-TEXT.
+           WRITE CALC-EXCEPTION-RECORD.
+           IF WS-EXCEPTION-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-EXCEPTION-FILE WRITE FAILED, STATUS='
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+
+           D-PARA-REJECT-DIVZERO.
+           MOVE WS-FIRSTNUMBER TO CE-FIRSTNUMBER.
+           MOVE WS-SECONDNUMBER TO CE-SECONDNUMBER.
+           MOVE WS-OPERATOR TO CE-OPERATOR.
+           MOVE 'DZ' TO CE-REASON-CODE.
+           MOVE 'DIVIDE BY ZERO' TO CE-REASON-TEXT.
+           WRITE CALC-EXCEPTION-RECORD.
+           IF WS-EXCEPTION-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-EXCEPTION-FILE WRITE FAILED, STATUS='
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+
+           D-PARA-REJECT-OVERFLOW.
+           MOVE WS-FIRSTNUMBER TO CE-FIRSTNUMBER.
+           MOVE WS-SECONDNUMBER TO CE-SECONDNUMBER.
+           MOVE WS-OPERATOR TO CE-OPERATOR.
+           MOVE 'OF' TO CE-REASON-CODE.
+           MOVE 'RESULT OVERFLOW' TO CE-REASON-TEXT.
+           WRITE CALC-EXCEPTION-RECORD.
+           IF WS-EXCEPTION-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-EXCEPTION-FILE WRITE FAILED, STATUS='
+                   WS-EXCEPTION-STATUS
+               STOP RUN
+           END-IF.
+
+           E-PARA-CALCULATE.
+           MOVE 'N' TO WS-OVERFLOW-SWITCH.
+
+           EVALUATE WS-OPERATOR
+               WHEN '+  '
+                   ADD WS-FIRSTNUMBER TO WS-SECONDNUMBER
+                       GIVING WS-RESULT
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-ADD
+               WHEN '-  '
+                   SUBTRACT WS-SECONDNUMBER FROM WS-FIRSTNUMBER
+                       GIVING WS-RESULT
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-SUBTRACT
+               WHEN '*  '
+                   MULTIPLY WS-FIRSTNUMBER BY WS-SECONDNUMBER
+                       GIVING WS-RESULT
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-MULTIPLY
+               WHEN '/  '
+                   DIVIDE WS-FIRSTNUMBER BY WS-SECONDNUMBER
+                       GIVING WS-RESULT
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-DIVIDE
+               WHEN 'MOD'
+                   DIVIDE WS-FIRSTNUMBER BY WS-SECONDNUMBER
+                       GIVING WS-MOD-QUOTIENT REMAINDER WS-RESULT
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-DIVIDE
+               WHEN 'EXP'
+                   COMPUTE WS-RESULT =
+                       WS-FIRSTNUMBER ** WS-SECONDNUMBER
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-COMPUTE
+               WHEN 'PCT'
+                   COMPUTE WS-RESULT =
+                       (WS-FIRSTNUMBER * 100) / WS-SECONDNUMBER
+                       ON SIZE ERROR MOVE 'Y' TO WS-OVERFLOW-SWITCH
+                   END-COMPUTE
+           END-EVALUATE.
+
+           IF WS-IS-OVERFLOW THEN
+               PERFORM D-PARA-REJECT-OVERFLOW
+           ELSE
+               PERFORM H-PARA-POST-RESULT
+           END-IF.
+
+           H-PARA-POST-RESULT.
+           MOVE WS-FIRSTNUMBER TO CR-FIRSTNUMBER.
+           MOVE WS-SECONDNUMBER TO CR-SECONDNUMBER.
+           MOVE WS-OPERATOR TO CR-OPERATOR.
+           MOVE WS-RESULT TO CR-RESULT.
+           WRITE CALC-RESULT-RECORD.
+           IF WS-RESULT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-RESULT-FILE WRITE FAILED, STATUS='
+                   WS-RESULT-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO CA-TIMESTAMP.
+           MOVE WS-CNT TO CA-SEQUENCE.
+           MOVE WS-FIRSTNUMBER TO CA-FIRSTNUMBER.
+           MOVE WS-SECONDNUMBER TO CA-SECONDNUMBER.
+           MOVE WS-OPERATOR TO CA-OPERATOR.
+           MOVE WS-RESULT TO CA-RESULT.
+           WRITE CALC-AUDIT-RECORD.
+           IF WS-AUDIT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-AUDIT-LOG WRITE FAILED, STATUS='
+                   WS-AUDIT-STATUS
+               STOP RUN
+           END-IF.
+
+           J-PARA-WRITE-CHECKPOINT.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-CHECKPOINT-FILE OPEN FAILED, STATUS='
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE WS-CNT TO CK-LAST-CNT.
+           WRITE CALC-CHECKPOINT-RECORD.
+           CLOSE CALC-CHECKPOINT-FILE.
+
+           I-PARA-RESET-CHECKPOINT.
+           OPEN OUTPUT CALC-CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS NOT = '00' THEN
+               DISPLAY 'CALC-CHECKPOINT-FILE OPEN FAILED, STATUS='
+                   WS-CHECKPOINT-STATUS
+               STOP RUN
+           END-IF.
+           MOVE 0 TO CK-LAST-CNT.
+           WRITE CALC-CHECKPOINT-RECORD.
+           CLOSE CALC-CHECKPOINT-FILE.

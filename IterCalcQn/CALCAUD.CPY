@@ -0,0 +1,9 @@
+      * Calculation audit log record layout, shared by every
+      * program that reads or writes CALC-AUDIT-LOG.
+           01  CALC-AUDIT-RECORD.
+               05 CA-TIMESTAMP PIC X(26).
+               05 CA-SEQUENCE PIC 9(9).
+               05 CA-FIRSTNUMBER PIC S9(15).
+               05 CA-SECONDNUMBER PIC S9(15).
+               05 CA-OPERATOR PIC X(3).
+               05 CA-RESULT PIC S9(15).

@@ -0,0 +1,6 @@
+      * Calculation transaction record layout, shared by every
+      * program that reads or writes CALC-TRANS-FILE.
+           01  CALC-TRANS-RECORD.
+               05 CT-FIRSTNUMBER PIC S9(15).
+               05 CT-SECONDNUMBER PIC S9(15).
+               05 CT-OPERATOR PIC X(3).

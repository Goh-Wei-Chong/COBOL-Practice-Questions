@@ -0,0 +1,8 @@
+      * Calculation exception record layout, shared by every
+      * program that reads or writes CALC-EXCEPTION-FILE.
+           01  CALC-EXCEPTION-RECORD.
+               05 CE-FIRSTNUMBER PIC S9(15).
+               05 CE-SECONDNUMBER PIC S9(15).
+               05 CE-OPERATOR PIC X(3).
+               05 CE-REASON-CODE PIC X(2).
+               05 CE-REASON-TEXT PIC X(30).

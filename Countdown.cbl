@@ -1,21 +1,98 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Countdown.
-       
+      *
+      * Modification History
+      * ---------------------------------------------------------
+      * Batch conversion - countdown entries are now read from
+      * ROSTER-FILE instead of being keyed in at the terminal, and
+      * a completion log record is written to COMPLETION-LOG for
+      * each entry once its count-down finishes. RS-NAME/CL-NAME/
+      * WS-NAME kept at PIC X(100) to match the original terminal
+      * prompt's name field, so roster names aren't truncated.
+      * A-PARA now checks FILE STATUS on both OPENs and aborts the
+      * run on anything but '00', instead of reading an unopened
+      * ROSTER-FILE or writing an unopened COMPLETION-LOG.
+
+       ENVIRONMENT DIVISION.
+           INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+               SELECT ROSTER-FILE ASSIGN TO 'ROSTER'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-ROSTER-STATUS.
+               SELECT COMPLETION-LOG ASSIGN TO 'CDNLOG'
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-LOG-STATUS.
+
        DATA DIVISION.
+           FILE SECTION.
+           FD  ROSTER-FILE
+               RECORD CONTAINS 101 CHARACTERS.
+           01  ROSTER-RECORD.
+               05 RS-NAME PIC X(100).
+               05 RS-START PIC 9.
+
+           FD  COMPLETION-LOG
+               RECORD CONTAINS 127 CHARACTERS.
+           01  COMPLETION-LOG-RECORD.
+               05 CL-NAME PIC X(100).
+               05 CL-START PIC 9.
+               05 CL-COMPLETION-TIMESTAMP PIC X(26).
+
            WORKING-STORAGE SECTION.
            01 WS-NAME PIC X(100).
            01 WS-START PIC 9.
+           01 WS-ORIG-START PIC 9.
+           01 WS-ROSTER-STATUS PIC X(2).
+           01 WS-LOG-STATUS PIC X(2).
+           01 WS-CURRENT-TIMESTAMP PIC X(26).
+           01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+               88 WS-END-OF-ROSTER VALUE 'Y'.
 
        PROCEDURE DIVISION.
            A-PARA.
-           DISPLAY 'Enter your name : 'ACCEPT WS-NAME.
-           DISPLAY 'Enter the count-down start value'ACCEPT WS-START.
-           DISPLAY 'Getting ready to display your name.'.
-           PERFORM B-PARA VARYING WS-START 
-           FROM WS-START BY -1 UNTIL WS-START = 0.
-           DISPLAY 'Your name is 'WS-NAME.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-ROSTER-STATUS NOT = '00' THEN
+               DISPLAY 'ROSTER-FILE OPEN FAILED, STATUS='
+                   WS-ROSTER-STATUS
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT COMPLETION-LOG.
+           IF WS-LOG-STATUS NOT = '00' THEN
+               DISPLAY 'COMPLETION-LOG OPEN FAILED, STATUS='
+                   WS-LOG-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM B-PARA WITH TEST BEFORE UNTIL WS-END-OF-ROSTER.
+           CLOSE ROSTER-FILE COMPLETION-LOG.
            STOP RUN.
 
            B-PARA.
+           READ ROSTER-FILE INTO ROSTER-RECORD
+               AT END MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END PERFORM C-PARA
+           END-READ.
+
+           C-PARA.
+           MOVE RS-NAME TO WS-NAME.
+           MOVE RS-START TO WS-START.
+           MOVE RS-START TO WS-ORIG-START.
+           DISPLAY 'Getting ready to display your name.'.
+           PERFORM D-PARA VARYING WS-START
+               FROM WS-START BY -1 UNTIL WS-START = 0.
+           DISPLAY 'Your name is 'WS-NAME.
+           PERFORM E-PARA-WRITE-LOG.
+
+           D-PARA.
            DISPLAY WS-START.
 
+           E-PARA-WRITE-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-NAME TO CL-NAME.
+           MOVE WS-ORIG-START TO CL-START.
+           MOVE WS-CURRENT-TIMESTAMP TO CL-COMPLETION-TIMESTAMP.
+           WRITE COMPLETION-LOG-RECORD.
+           IF WS-LOG-STATUS NOT = '00' THEN
+               DISPLAY 'COMPLETION-LOG WRITE FAILED, STATUS='
+                   WS-LOG-STATUS
+               STOP RUN
+           END-IF.
